@@ -1,70 +1,1224 @@
-       >>SOURCE FORMAT FREE
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. coboltut3.
-        AUTHOR. Andrew Nordlund.
-        DATE-WRITTEN.Sept 10, 2023
-        ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. coboltut3.
+       AUTHOR. Andrew Nordlund.
+       DATE-WRITTEN.Sept 10, 2023
+      *>----------------------------------------------------------------
+      *> Modification History
+      *>   2023-09-10  AN   Original interactive voting/grade tutorial.
+      *>   2026-08-09  AN   Converted from interactive ACCEPT to a
+      *>                    batch run against APPLICANT-FILE.  Each
+      *>                    record drives the same Age/Grade/Vote
+      *>                    logic that used to be keyed in one at a
+      *>                    time; AT END drives the loop instead of a
+      *>                    human watching the console.
+      *>   2026-08-09  AN   Added a print-image eligibility report
+      *>                    (REPORT-FILE) with heading and detail
+      *>                    lines in place of the old DISPLAY-only
+      *>                    output.
+      *>   2026-08-09  AN   Added Age/TestNumber input validation and
+      *>                    an exception report (EXCEPTION-FILE) for
+      *>                    applicant records that fail it.
+      *>   2026-08-09  AN   Wired the PassingScore class condition up
+      *>                    to SCORE-FILE so Score records actually
+      *>                    get graded pass/fail instead of sitting
+      *>                    unused.
+      *>   2026-08-09  AN   Added checkpoint/restart (RESTART-FILE) so
+      *>                    an abended applicant batch can resume
+      *>                    instead of reprocessing from the top.
+      *>   2026-08-09  AN   Externalized the Kindergarten/College age
+      *>                    cutoffs per district (DISTRICT-PARM-FILE)
+      *>                    instead of hardcoding Age - 5.
+      *>   2026-08-09  AN   Replaced the Age-in-years voter check with
+      *>                    ApplicantDob and a run as-of election date,
+      *>                    and added a voter-roll extract
+      *>                    (VOTER-ROLL-FILE) of everyone found
+      *>                    eligible.
+      *>   2026-08-09  AN   Added a run-control totals trailer to the
+      *>                    eligibility report (applicants read,
+      *>                    CanVote/CantVote counts, exceptions).
+      *>   2026-08-09  AN   Extended the TestNumber classifier to the
+      *>                    full multi-digit ID-NUMBER-FILE feed
+      *>                    instead of a single console-keyed digit.
+      *>   2026-08-09  AN   Added a permanent audit log (AUDIT-FILE)
+      *>                    of every eligibility determination, kept
+      *>                    across runs so any CanVote/CantVote or
+      *>                    grade decision can be reproduced later.
+      *>   2026-08-09  AN   Restart runs now re-open REPORT-FILE,
+      *>                    EXCEPTION-FILE, VOTER-ROLL-FILE, and
+      *>                    RESTART-FILE EXTEND instead of OUTPUT so a
+      *>                    resumed run no longer discards the prior
+      *>                    run's output; RUN-PARM-FILE and
+      *>                    DISTRICT-PARM-FILE are now OPTIONAL so a
+      *>                    missing control file defaults cleanly
+      *>                    instead of aborting the job.  Added DOB,
+      *>                    as-of election date, and Grade to the
+      *>                    audit record, and range-checked the
+      *>                    district parm cutoffs against the grade
+      *>                    table size.
+      *>   2026-08-09  AN   Checkpoint/restart now drops a checkpoint
+      *>                    after every applicant instead of every
+      *>                    RunParmCheckpointInterval records, and
+      *>                    restores the running CanVote/CantVote/Grade
+      *>                    totals from the recovered checkpoint so the
+      *>                    control-total trailer still reconciles after
+      *>                    a restart.  REPORT-FILE, EXCEPTION-FILE,
+      *>                    VOTER-ROLL-FILE and AUDIT-FILE are now
+      *>                    force-flushed (close/reopen EXTEND) ahead of
+      *>                    each applicant's checkpoint record, which is
+      *>                    itself flushed the same way, so a hard stop
+      *>                    can never leave the checkpoint ahead of the
+      *>                    output rows it accounts for.
+      *>----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
            SPECIAL-NAMES.
                CLASS PassingScore IS "A" THRU "C", "D".
-        DATA DIVISION.
-        FILE SECTION.
-        WORKING-STORAGE SECTION.
-        01 Age PIC 99 VALUE 0.
-        01 Grade PIC 99 VALUE 0.
-        01 Score PIC X(1) VALUE "B".
-        01 CanVoteFlag PIC 9 VALUE 0.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICANT-FILE ASSIGN TO "APPLICANTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "REPORTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ReportFileStatus.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExceptionFileStatus.
+           SELECT SCORE-FILE ASSIGN TO "SCOREFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RUN-PARM-FILE ASSIGN TO "RUNPARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO "RESTARTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RestartFileStatus.
+           SELECT OPTIONAL DISTRICT-PARM-FILE ASSIGN TO "DISTRICTPARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VOTER-ROLL-FILE ASSIGN TO "VOTERROLLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VoterRollFileStatus.
+           SELECT ID-NUMBER-FILE ASSIGN TO "IDNUMBERFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICANT-FILE.
+       01  ApplicantRecord.
+           05 ApplicantId             PIC X(10).
+           05 ApplicantAge            PIC 99.
+           05 ApplicantDistrictCode   PIC X(05).
+           05 ApplicantDob            PIC 9(08).
+
+       FD  REPORT-FILE.
+       01  ReportRecord                PIC X(88).
+
+       FD  EXCEPTION-FILE.
+       01  ExceptionRecord.
+           05 ExcApplicantId           PIC X(10).
+           05 FILLER                   PIC X(01).
+           05 ExcReasonCode            PIC X(04).
+           05 FILLER                   PIC X(01).
+           05 ExcReasonText            PIC X(30).
+
+       FD  SCORE-FILE.
+       01  ScoreRecord.
+           05 ScoreApplicantId         PIC X(10).
+           05 ScoreValue                PIC X(01).
+
+       FD  RUN-PARM-FILE.
+       01  RunParmRecord.
+           05 RpCheckpointInterval      PIC 9(05).
+           05 RpRestartFlag             PIC X(01).
+           05 RpAsOfElectionDate        PIC 9(08).
+
+       FD  RESTART-FILE.
+       01  RestartRecord.
+           05 RestartLastApplicantId    PIC X(10).
+           05 RestartRecordCount        PIC 9(07).
+           05 RestartCanVoteCount       PIC 9(07).
+           05 RestartCantVoteCount      PIC 9(07).
+           05 RestartGradeCounts.
+               10 RestartGradeCountEntry OCCURS 20 TIMES PIC 9(07).
+
+       FD  DISTRICT-PARM-FILE.
+       01  DistrictParmRecord.
+           05 DpDistrictCode             PIC X(05).
+           05 DpKindergartenCutoff       PIC 99.
+           05 DpCollegeCutoff            PIC 99.
+
+       FD  VOTER-ROLL-FILE.
+       01  VoterRollRecord.
+           05 VrApplicantId              PIC X(10).
+           05 VrDob                      PIC 9(08).
+           05 VrAsOfElectionDate         PIC 9(08).
+
+       FD  ID-NUMBER-FILE.
+       01  IdNumberRecord.
+           05 IdNumberId                 PIC X(10).
+           05 IdNumberValue              PIC 9(09).
+
+       FD  AUDIT-FILE.
+       01  AuditRecord.
+           05 AudTimestamp                PIC X(17).
+           05 FILLER                      PIC X(01).
+           05 AudDeterminationType         PIC X(10).
+           05 FILLER                      PIC X(01).
+           05 AudRecordId                 PIC X(10).
+           05 FILLER                      PIC X(01).
+           05 AudInputValue                PIC X(10).
+           05 FILLER                      PIC X(01).
+           05 AudBranchFired               PIC X(20).
+           05 FILLER                      PIC X(01).
+           05 AudOutcome                   PIC X(20).
+           05 FILLER                      PIC X(01).
+           05 AudDob                      PIC 9(08).
+           05 FILLER                      PIC X(01).
+           05 AudAsOfElectionDate          PIC 9(08).
+           05 FILLER                      PIC X(01).
+           05 AudGrade                    PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01 EndOfApplicantFile PIC X(1) VALUE "N".
+           88 NoMoreApplicants VALUE "Y".
+       01 ApplicantValidSwitch PIC X(1) VALUE "Y".
+           88 ApplicantIsValid VALUE "Y".
+           88 ApplicantIsInvalid VALUE "N".
+       01 ApplicantExcReasonCode PIC X(04).
+       01 ApplicantExcReasonText PIC X(30).
+       01 EndOfScoreFile PIC X(1) VALUE "N".
+           88 NoMoreScores VALUE "Y".
+       01 ScorePassCount PIC 9(5) COMP VALUE 0.
+       01 ScoreFailCount PIC 9(5) COMP VALUE 0.
+       01 RunParmCheckpointInterval PIC 9(05) COMP VALUE 0.
+       01 RunParmRestartFlag PIC X(01) VALUE "N".
+           88 RestartRequested VALUE "Y".
+       01 SkipToRestartSwitch PIC X(01) VALUE "N".
+           88 StillSkippingToRestart VALUE "Y".
+           88 NotSkippingToRestart VALUE "N".
+       01 RestartTargetId PIC X(10) VALUE SPACES.
+       01 RestartRecoveredCanVoteCount PIC 9(07) VALUE 0.
+       01 RestartRecoveredCantVoteCount PIC 9(07) VALUE 0.
+       01 RestartRecoveredGradeCounts.
+           05 RestartRecoveredGradeEntry OCCURS 20 TIMES PIC 9(07).
+       01 EndOfRestartFile PIC X(1) VALUE "N".
+           88 NoMoreCheckpoints VALUE "Y".
+       01 ApplicantRecordCount PIC 9(07) COMP VALUE 0.
+       01 CheckpointQuotient PIC 9(07) COMP VALUE 0.
+       01 CheckpointRemainder PIC 9(07) COMP VALUE 0.
+       01 DistrictParmTable.
+           05 DistrictParmEntry OCCURS 1 TO 50 TIMES
+               DEPENDING ON DistrictParmCount
+               INDEXED BY DistrictParmIdx.
+               10 DpTableDistrictCode      PIC X(05).
+               10 DpTableKindergartenCutoff PIC 99.
+               10 DpTableCollegeCutoff      PIC 99.
+       01 DistrictParmCount PIC 9(03) COMP VALUE 0.
+       01 KindergartenCutoff PIC 99 VALUE 5.
+       01 CollegeCutoff PIC 99 VALUE 18.
+       01 EndOfDistrictParmFile PIC X(1) VALUE "N".
+           88 NoMoreDistrictParms VALUE "Y".
+       01 AsOfElectionDate PIC 9(08) VALUE 0.
+       01 AsOfElectionDateParts REDEFINES AsOfElectionDate.
+           05 AsOfElectionYear          PIC 9(04).
+           05 AsOfElectionMonthDay      PIC 9(04).
+       01 EligibilityCutoffDate PIC 9(08) VALUE 0.
+       01 EligibilityCutoffDateParts REDEFINES EligibilityCutoffDate.
+           05 EligibilityCutoffYear     PIC 9(04).
+           05 EligibilityCutoffMonthDay PIC 9(04).
+       01 CanVoteCount PIC 9(07) COMP VALUE 0.
+       01 CantVoteCount PIC 9(07) COMP VALUE 0.
+       01 GradeCountTable.
+           05 GradeCountEntry OCCURS 20 TIMES PIC 9(07) COMP VALUE 0.
+       01 GradeCountIdx PIC 9(02) COMP VALUE 0.
+       01 GradeLevelDisplay PIC 99 VALUE 0.
+       01 TestPrimeCount PIC 9(07) COMP VALUE 0.
+       01 TestOddCount PIC 9(07) COMP VALUE 0.
+       01 TestEvenCount PIC 9(07) COMP VALUE 0.
+       01 TestLessThan5Count PIC 9(07) COMP VALUE 0.
+       01 ReportTrailerLine PIC X(88).
+       01 TrailerCountDisplay PIC ZZZZZZ9.
+       01 Age PIC 99 VALUE 0.
+       01 Grade PIC 99 VALUE 0.
+       01 Score PIC X(1) VALUE "B".
+       01 CanVoteFlag PIC 9 VALUE 0.
            88 CanVote VALUE 1.
            88 CantVote VALUE 0.
-        01 TestNumber PIC X.
-           88 IsPrime VALUE "1", "3", "5", "7".
-           88 IsOdd VALUE "1", "3", "5", "7", "9".
-           88 IsEven VALUE "2", "4", "6", "8".
-           88 LessThan5 VALUE "1" THRU "4".
-           88 ANumber VALUE "0" THRU "9".
-
-        PROCEDURE DIVISION.
-           DISPLAY "Enter Age :" WITH NO ADVANCING
-           ACCEPT AGE
-           IF Age > 18 THEN
-               DISPLAY "You can vote"
+       01 EndOfIdNumberFile PIC X(1) VALUE "N".
+           88 NoMoreIdNumbers VALUE "Y".
+       01 IdNumberValidSwitch PIC X(1) VALUE "Y".
+           88 IdNumberIsValid VALUE "Y".
+           88 IdNumberIsInvalid VALUE "N".
+       01 IdNumberExcReasonCode PIC X(04).
+       01 IdNumberExcReasonText PIC X(30).
+       01 TestNumberValue PIC 9(09) VALUE 0.
+       01 TestDivisor PIC 9(09) COMP VALUE 0.
+       01 TestDivideQuotient PIC 9(09) COMP VALUE 0.
+       01 TestDivideRemainder PIC 9(09) COMP VALUE 0.
+       01 TestNumberPrimeSwitch PIC X(1) VALUE "N".
+           88 TestNumberIsPrime VALUE "Y".
+       01 TestNumberOddSwitch PIC X(1) VALUE "N".
+           88 TestNumberIsOdd VALUE "Y".
+       01 TestNumberEvenSwitch PIC X(1) VALUE "N".
+           88 TestNumberIsEven VALUE "Y".
+       01 TestNumberLessThan5Switch PIC X(1) VALUE "N".
+           88 TestNumberIsLessThan5 VALUE "Y".
+       01 AuditRunDate PIC 9(08) VALUE 0.
+       01 AuditRunTime PIC 9(08) VALUE 0.
+       01 AuditRunTimestamp PIC X(17) VALUE SPACES.
+       01 AuditDeterminationType PIC X(10) VALUE SPACES.
+       01 AuditRecordId PIC X(10) VALUE SPACES.
+       01 AuditInputValue PIC X(10) VALUE SPACES.
+       01 AuditBranchFired PIC X(20) VALUE SPACES.
+       01 AuditOutcome PIC X(20) VALUE SPACES.
+       01 AuditDob PIC 9(08) VALUE 0.
+       01 AuditAsOfElectionDate PIC 9(08) VALUE 0.
+       01 AuditGrade PIC 99 VALUE 0.
+       01 AuditNumericDisplay PIC ZZZZZZZZ9.
+       01 AuditFileStatus PIC X(02) VALUE "00".
+       01 ReportFileStatus PIC X(02) VALUE "00".
+       01 ExceptionFileStatus PIC X(02) VALUE "00".
+       01 VoterRollFileStatus PIC X(02) VALUE "00".
+       01 RestartFileStatus PIC X(02) VALUE "00".
+       01 ReportNeedsHeaderSwitch PIC X(01) VALUE "Y".
+           88 ReportNeedsHeader VALUE "Y".
+
+       01 ReportHeadingLine1.
+           05 FILLER                  PIC X(10) VALUE "APPLICANT".
+           05 FILLER                  PIC X(05) VALUE "AGE".
+           05 FILLER                  PIC X(06) VALUE "GRADE".
+           05 FILLER                  PIC X(20) VALUE "VOTE STATUS".
+           05 FILLER                  PIC X(47) VALUE SPACES.
+       01 ReportHeadingLine2.
+           05 FILLER                  PIC X(10) VALUE "ID".
+           05 FILLER                  PIC X(78) VALUE SPACES.
+       01 ReportDetailLine.
+           05 RptApplicantId           PIC X(10).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 RptAge                   PIC ZZ9.
+           05 FILLER                  PIC X(03) VALUE SPACE.
+           05 RptGrade                 PIC ZZ9.
+           05 FILLER                  PIC X(03) VALUE SPACE.
+           05 RptVoteStatus            PIC X(17).
+           05 FILLER                  PIC X(48) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE-RUN
+               THRU 1000-EXIT
+           PERFORM 2000-PROCESS-APPLICANTS
+               THRU 2000-EXIT
+               UNTIL NoMoreApplicants
+           PERFORM 4000-PROCESS-SCORES
+               THRU 4000-EXIT
+           PERFORM 3000-PROCESS-TEST-NUMBERS
+               THRU 3000-EXIT
+           PERFORM 9000-TERMINATE-RUN
+               THRU 9000-EXIT
+           STOP RUN.
+
+      *>----------------------------------------------------------------
+      *> 1000-INITIALIZE-RUN - open the applicant file and prime the
+      *> AT END driven read loop with the first record.
+      *>----------------------------------------------------------------
+       1000-INITIALIZE-RUN.
+           OPEN INPUT APPLICANT-FILE
+           PERFORM 1050-READ-RUN-PARMS THRU 1050-EXIT
+           PERFORM 1060-RECOVER-CHECKPOINT THRU 1060-EXIT
+           PERFORM 1090-OPEN-RUN-OUTPUT-FILES THRU 1090-EXIT
+           IF ReportNeedsHeader
+               WRITE ReportRecord FROM ReportHeadingLine1
+               WRITE ReportRecord FROM ReportHeadingLine2
+           END-IF
+           PERFORM 1040-LOAD-DISTRICT-PARMS THRU 1040-EXIT
+           PERFORM 1080-CAPTURE-RUN-TIMESTAMP THRU 1080-EXIT
+           PERFORM 2100-READ-APPLICANT THRU 2100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 1090-OPEN-RUN-OUTPUT-FILES - on a fresh run, start REPORT-FILE/
+      *> EXCEPTION-FILE/VOTER-ROLL-FILE clean; on a restart run, open
+      *> them EXTEND so the prior (aborted) run's output survives
+      *> instead of being truncated out from under the resumed batch.
+      *> AUDIT-FILE is always meant to outlive every run, restart or
+      *> not, so it is always opened EXTEND with a fallback to OUTPUT
+      *> the first time it doesn't exist yet.
+      *>----------------------------------------------------------------
+       1090-OPEN-RUN-OUTPUT-FILES.
+           SET ReportNeedsHeader TO TRUE
+           IF RestartRequested
+               OPEN EXTEND REPORT-FILE
+               IF ReportFileStatus = "35"
+                   OPEN OUTPUT REPORT-FILE
+               ELSE
+                   MOVE "N" TO ReportNeedsHeaderSwitch
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF ExceptionFileStatus = "35"
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND VOTER-ROLL-FILE
+               IF VoterRollFileStatus = "35"
+                   OPEN OUTPUT VOTER-ROLL-FILE
+               END-IF
            ELSE
-               DISPLAY "You can't vote"
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT VOTER-ROLL-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF AuditFileStatus = "35"
+               OPEN OUTPUT AUDIT-FILE
            END-IF
+           .
+       1090-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 1080-CAPTURE-RUN-TIMESTAMP - stamp this run's audit trail with
+      *> a single date/time captured once at start-of-run.
+      *>----------------------------------------------------------------
+       1080-CAPTURE-RUN-TIMESTAMP.
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           STRING AuditRunDate DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               AuditRunTime DELIMITED BY SIZE
+               INTO AuditRunTimestamp
+           .
+       1080-EXIT.
+           EXIT.
 
-           IF Age LESS THAN 5 THEN
-               DISPLAY "Stay home"
+      *>----------------------------------------------------------------
+      *> 1040-LOAD-DISTRICT-PARMS - read the per-district grade-band
+      *> cutoffs into a table once at start of run, so a district's
+      *> kindergarten/college cutoffs can change without a recompile.
+      *>----------------------------------------------------------------
+       1040-LOAD-DISTRICT-PARMS.
+           MOVE 0 TO DistrictParmCount
+           MOVE "N" TO EndOfDistrictParmFile
+           OPEN INPUT DISTRICT-PARM-FILE
+           PERFORM 1045-READ-DISTRICT-PARM THRU 1045-EXIT
+               UNTIL NoMoreDistrictParms
+           CLOSE DISTRICT-PARM-FILE
+           .
+       1040-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 1045-READ-DISTRICT-PARM - read one district cutoff record
+      *> into the next table slot.  DpKindergartenCutoff/DpCollegeCutoff
+      *> are PIC 99 (0-99) with no other sanity check on the file, and
+      *> the grade span they define has to fit GradeCountEntry's 20
+      *> slots (grades 0 through 19) or the control-total tally in
+      *> 9060-WRITE-GRADE-COUNT would subscript past the table; reject
+      *> a district row whose cutoffs can't fit instead of loading it.
+      *>----------------------------------------------------------------
+       1045-READ-DISTRICT-PARM.
+           READ DISTRICT-PARM-FILE
+               AT END
+                   SET NoMoreDistrictParms TO TRUE
+               NOT AT END
+                   IF DpKindergartenCutoff >= DpCollegeCutoff
+                       OR (DpCollegeCutoff - DpKindergartenCutoff) > 20
+                       DISPLAY "DISTRICT PARM REJECTED - CUTOFFS OUT "
+                           "OF RANGE FOR " DpDistrictCode
+                   ELSE
+                       ADD 1 TO DistrictParmCount
+                       SET DistrictParmIdx TO DistrictParmCount
+                       MOVE DpDistrictCode TO
+                           DpTableDistrictCode(DistrictParmIdx)
+                       MOVE DpKindergartenCutoff TO
+                           DpTableKindergartenCutoff(DistrictParmIdx)
+                       MOVE DpCollegeCutoff TO
+                           DpTableCollegeCutoff(DistrictParmIdx)
+                   END-IF
+           END-READ
+           .
+       1045-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 1050-READ-RUN-PARMS - pick up the checkpoint interval and the
+      *> restart flag for this run; default to a 500-record interval
+      *> and no restart if the control record is missing or blank.
+      *>----------------------------------------------------------------
+       1050-READ-RUN-PARMS.
+           MOVE 500 TO RunParmCheckpointInterval
+           MOVE "N" TO RunParmRestartFlag
+           MOVE 0 TO AsOfElectionDate
+           OPEN INPUT RUN-PARM-FILE
+           READ RUN-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RpCheckpointInterval TO RunParmCheckpointInterval
+                   MOVE RpRestartFlag TO RunParmRestartFlag
+                   MOVE RpAsOfElectionDate TO AsOfElectionDate
+           END-READ
+           CLOSE RUN-PARM-FILE
+           IF AsOfElectionDate = 0
+               ACCEPT AsOfElectionDate FROM DATE YYYYMMDD
            END-IF
-           IF Age = 5 THEN
-               DISPLAY "Go to Kindergarten"
+           .
+       1050-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 1060-RECOVER-CHECKPOINT - on a restart run, pick up the last
+      *> checkpointed applicant ID and record count from the prior
+      *> run's restart file so the read loop can skip back to it; then
+      *> open the restart file EXTEND so this run's own checkpoints are
+      *> appended after the history just recovered above, instead of
+      *> truncating it - a resumed run that itself aborts before its
+      *> first new checkpoint must still leave the prior checkpoint in
+      *> place for the next restart attempt to find.
+      *>----------------------------------------------------------------
+       1060-RECOVER-CHECKPOINT.
+           IF RestartRequested
+               OPEN INPUT RESTART-FILE
+               MOVE "N" TO EndOfRestartFile
+               PERFORM 1070-READ-LAST-CHECKPOINT
+                   THRU 1070-EXIT
+                   UNTIL NoMoreCheckpoints
+               CLOSE RESTART-FILE
+               IF RestartTargetId = SPACES
+                   DISPLAY "NO CHECKPOINT FOUND - STARTING FROM "
+                       "THE BEGINNING OF THE APPLICANT FILE"
+                   MOVE "N" TO RunParmRestartFlag
+               ELSE
+                   SET StillSkippingToRestart TO TRUE
+                   MOVE RestartRecoveredCanVoteCount TO CanVoteCount
+                   MOVE RestartRecoveredCantVoteCount TO CantVoteCount
+                   PERFORM 1066-RESTORE-GRADE-COUNT THRU 1066-EXIT
+                       VARYING GradeCountIdx FROM 1 BY 1
+                       UNTIL GradeCountIdx > 20
+                   DISPLAY "RESUMING AFTER CHECKPOINT "
+                       RestartTargetId
+               END-IF
            END-IF
-           IF Age > 5 AND Age < 18 THEN
-               COMPUTE Grade = AGe - 5
-               DISPLAY "Go to Grade " GRADE
+           IF RestartRequested
+               OPEN EXTEND RESTART-FILE
+               IF RestartFileStatus = "35"
+                   OPEN OUTPUT RESTART-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESTART-FILE
            END-IF
-           IF Age GREATER THAN OR EQUAL TO 18
-               DISPLAY "Go to College"
+           .
+       1060-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 1066-RESTORE-GRADE-COUNT - one grade-level slot of the prior
+      *> run's control totals, recovered from the checkpoint record, so
+      *> this run's trailer reconciles against every applicant on the
+      *> file rather than just the post-checkpoint segment it actually
+      *> re-processes.
+      *>----------------------------------------------------------------
+       1066-RESTORE-GRADE-COUNT.
+           MOVE RestartRecoveredGradeEntry(GradeCountIdx)
+               TO GradeCountEntry(GradeCountIdx)
+           .
+       1066-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 1070-READ-LAST-CHECKPOINT - the restart file only ever grows
+      *> across a run, so read every checkpoint record on it and keep
+      *> the last one seen - that is the most recent checkpoint.
+      *>----------------------------------------------------------------
+       1070-READ-LAST-CHECKPOINT.
+           READ RESTART-FILE
+               AT END
+                   SET NoMoreCheckpoints TO TRUE
+               NOT AT END
+                   IF RestartRecordCount IS NUMERIC
+                       AND RestartCanVoteCount IS NUMERIC
+                       AND RestartCantVoteCount IS NUMERIC
+                       AND RestartGradeCountEntry(20) IS NUMERIC
+                       MOVE RestartLastApplicantId TO RestartTargetId
+                       MOVE RestartCanVoteCount
+                           TO RestartRecoveredCanVoteCount
+                       MOVE RestartCantVoteCount
+                           TO RestartRecoveredCantVoteCount
+                       MOVE RestartGradeCounts TO RestartRecoveredGradeCounts
+                   ELSE
+                       DISPLAY "INCOMPLETE CHECKPOINT RECORD IGNORED - "
+                           "A HARD STOP LIKELY CUT THE WRITE SHORT"
+                   END-IF
+           END-READ
+           .
+       1070-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2000-PROCESS-APPLICANTS - one pass of the old interactive
+      *> logic per applicant record, then read the next record.
+      *>----------------------------------------------------------------
+       2000-PROCESS-APPLICANTS.
+           IF StillSkippingToRestart
+               PERFORM 2080-CHECK-RESTART-POINT THRU 2080-EXIT
+           ELSE
+               PERFORM 2090-PROCESS-ONE-APPLICANT THRU 2090-EXIT
+               PERFORM 2065-FLUSH-OUTPUT-FILES THRU 2065-EXIT
+               PERFORM 2070-CHECKPOINT-IF-DUE THRU 2070-EXIT
+           END-IF
+
+           PERFORM 2100-READ-APPLICANT THRU 2100-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2065-FLUSH-OUTPUT-FILES - force REPORT-FILE, EXCEPTION-FILE,
+      *> VOTER-ROLL-FILE and AUDIT-FILE out of whatever buffer GnuCOBOL
+      *> is holding them in and onto disk before this applicant's
+      *> checkpoint is written.  GnuCOBOL has no FLUSH verb under this
+      *> dialect; CLOSE followed by OPEN EXTEND is the only portable way
+      *> to force it.  Without this, each of the four files fills and
+      *> auto-flushes its own buffer on its own schedule, so a hard stop
+      *> can catch one file's buffer further ahead than another's even
+      *> though every WRITE for a given applicant happens in the same
+      *> paragraph - a restart would then either duplicate or lose
+      *> detail/exception/voter-roll/audit rows around the point of
+      *> failure.  Closing all four here, before 2070-CHECKPOINT-IF-DUE
+      *> writes and flushes the checkpoint record, guarantees that by
+      *> the time a checkpoint is durable, every output row it accounts
+      *> for is durable too.
+      *>----------------------------------------------------------------
+       2065-FLUSH-OUTPUT-FILES.
+           CLOSE REPORT-FILE
+           OPEN EXTEND REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           OPEN EXTEND EXCEPTION-FILE
+           CLOSE VOTER-ROLL-FILE
+           OPEN EXTEND VOTER-ROLL-FILE
+           CLOSE AUDIT-FILE
+           OPEN EXTEND AUDIT-FILE
+           .
+       2065-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2080-CHECK-RESTART-POINT - skip already-processed records on
+      *> a restart run until the last checkpointed applicant ID is
+      *> seen; that record and everything after it picks back up with
+      *> normal processing.
+      *>----------------------------------------------------------------
+       2080-CHECK-RESTART-POINT.
+           IF ApplicantId = RestartTargetId
+               SET NotSkippingToRestart TO TRUE
+           END-IF
+           .
+       2080-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2070-CHECKPOINT-IF-DUE - drop a checkpoint after every
+      *> applicant processed, carrying the running vote/grade totals
+      *> along with the restart position.  REPORT-FILE, EXCEPTION-FILE,
+      *> VOTER-ROLL-FILE and AUDIT-FILE are all written once per
+      *> applicant, so the restart position has to move at the same
+      *> granularity or a restarted run re-processes (and re-writes)
+      *> applicants the aborted run already wrote output for.  The
+      *> checkpoint record is closed and reopened EXTEND right after it
+      *> is written - coming after 2065-FLUSH-OUTPUT-FILES has already
+      *> forced the other four files durable, this guarantees a durable
+      *> checkpoint is never ahead of the output it accounts for.
+      *> RunParmCheckpointInterval no longer gates the checkpoint write
+      *> itself; it only throttles how often a progress line is
+      *> displayed to the console.
+      *>----------------------------------------------------------------
+       2070-CHECKPOINT-IF-DUE.
+           MOVE ApplicantId TO RestartLastApplicantId
+           MOVE ApplicantRecordCount TO RestartRecordCount
+           MOVE CanVoteCount TO RestartCanVoteCount
+           MOVE CantVoteCount TO RestartCantVoteCount
+           PERFORM 2072-SAVE-GRADE-COUNT THRU 2072-EXIT
+               VARYING GradeCountIdx FROM 1 BY 1
+               UNTIL GradeCountIdx > 20
+           WRITE RestartRecord
+           CLOSE RESTART-FILE
+           OPEN EXTEND RESTART-FILE
+           IF RunParmCheckpointInterval > 0
+               DIVIDE ApplicantRecordCount BY RunParmCheckpointInterval
+                   GIVING CheckpointQuotient
+                   REMAINDER CheckpointRemainder
+               IF CheckpointRemainder = 0
+                   DISPLAY "CHECKPOINT AT RECORD " ApplicantRecordCount
+               END-IF
+           END-IF
+           .
+       2070-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2072-SAVE-GRADE-COUNT - one grade-level slot of the running
+      *> control totals, staged into this checkpoint record.
+      *>----------------------------------------------------------------
+       2072-SAVE-GRADE-COUNT.
+           MOVE GradeCountEntry(GradeCountIdx)
+               TO RestartGradeCountEntry(GradeCountIdx)
+           .
+       2072-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2090-PROCESS-ONE-APPLICANT - the Age/Grade/Vote determination
+      *> for a single validated applicant record.
+      *>----------------------------------------------------------------
+       2090-PROCESS-ONE-APPLICANT.
+           MOVE ApplicantAge TO Age
+           MOVE 0 TO Grade
+           PERFORM 2050-VALIDATE-APPLICANT THRU 2050-EXIT
+
+           IF ApplicantIsInvalid
+               PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+               MOVE "APPLICANT" TO AuditDeterminationType
+               MOVE ApplicantId TO AuditRecordId
+               MOVE Age TO AuditNumericDisplay
+               MOVE AuditNumericDisplay TO AuditInputValue
+               MOVE "VALIDATION-REJECT" TO AuditBranchFired
+               MOVE ApplicantExcReasonCode TO AuditOutcome
+               MOVE ApplicantDob TO AuditDob
+               MOVE AsOfElectionDate TO AuditAsOfElectionDate
+               MOVE 0 TO AuditGrade
+               PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           ELSE
+               PERFORM 2055-LOOKUP-DISTRICT-CUTOFFS THRU 2055-EXIT
+               PERFORM 2057-DETERMINE-VOTE-ELIGIBILITY THRU 2057-EXIT
+
+               IF CanVote
+                   DISPLAY "You can vote"
+               ELSE
+                   DISPLAY "You can't vote"
+               END-IF
+
+               IF Age LESS THAN KindergartenCutoff THEN
+                   DISPLAY "Stay home"
+                   MOVE "STAY-HOME" TO AuditBranchFired
+               END-IF
+               IF Age = KindergartenCutoff THEN
+                   DISPLAY "Go to Kindergarten"
+                   MOVE "KINDERGARTEN" TO AuditBranchFired
+               END-IF
+               IF Age > KindergartenCutoff AND Age < CollegeCutoff THEN
+                   COMPUTE Grade = Age - KindergartenCutoff
+                   DISPLAY "Go to Grade " GRADE
+                   ADD 1 TO GradeCountEntry(Grade + 1)
+                   MOVE "GRADE-PLACEMENT" TO AuditBranchFired
+               END-IF
+               IF Age GREATER THAN OR EQUAL TO CollegeCutoff
+                   DISPLAY "Go to College"
+                   MOVE "COLLEGE" TO AuditBranchFired
+               END-IF
+
+               DISPLAY "Vote " CANVOTEFLAG
+               IF CanVote
+                   PERFORM 2058-WRITE-VOTER-ROLL THRU 2058-EXIT
+               END-IF
+
+               MOVE "APPLICANT" TO AuditDeterminationType
+               MOVE ApplicantId TO AuditRecordId
+               MOVE Age TO AuditNumericDisplay
+               MOVE AuditNumericDisplay TO AuditInputValue
+               IF CanVote
+                   MOVE "CANVOTE" TO AuditOutcome
+               ELSE
+                   MOVE "CANTVOTE" TO AuditOutcome
+               END-IF
+               MOVE ApplicantDob TO AuditDob
+               MOVE AsOfElectionDate TO AuditAsOfElectionDate
+               MOVE Grade TO AuditGrade
+               PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+
+               PERFORM 2200-WRITE-REPORT-LINE THRU 2200-EXIT
+           END-IF
+           .
+       2090-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2050-VALIDATE-APPLICANT - guard the Age value coming off the
+      *> file feed before it drives any grade or vote determination.
+      *>----------------------------------------------------------------
+       2050-VALIDATE-APPLICANT.
+           SET ApplicantIsValid TO TRUE
+           MOVE SPACES TO ApplicantExcReasonCode
+           MOVE SPACES TO ApplicantExcReasonText
+
+           IF ApplicantAge IS NOT NUMERIC
+               SET ApplicantIsInvalid TO TRUE
+               MOVE "E001" TO ApplicantExcReasonCode
+               MOVE "AGE IS NOT NUMERIC" TO ApplicantExcReasonText
            END-IF
+           .
+       2050-EXIT.
+           EXIT.
 
+      *>----------------------------------------------------------------
+      *> 2055-LOOKUP-DISTRICT-CUTOFFS - find this applicant's district
+      *> in the parameter table loaded at start-of-run; fall back to
+      *> the 5/18 default grade-band cutoffs when the district is not
+      *> on the table.
+      *>----------------------------------------------------------------
+       2055-LOOKUP-DISTRICT-CUTOFFS.
+           MOVE 5 TO KindergartenCutoff
+           MOVE 18 TO CollegeCutoff
+           IF DistrictParmCount > 0
+               SET DistrictParmIdx TO 1
+               SEARCH DistrictParmEntry
+                   AT END
+                       CONTINUE
+                   WHEN DpTableDistrictCode(DistrictParmIdx)
+                           = ApplicantDistrictCode
+                       MOVE DpTableKindergartenCutoff(DistrictParmIdx)
+                           TO KindergartenCutoff
+                       MOVE DpTableCollegeCutoff(DistrictParmIdx)
+                           TO CollegeCutoff
+               END-SEARCH
+           END-IF
+           .
+       2055-EXIT.
+           EXIT.
 
-           IF Age > 18 THEN
+      *>----------------------------------------------------------------
+      *> 2057-DETERMINE-VOTE-ELIGIBILITY - eligibility is driven by
+      *> date of birth against the as-of election date, not a
+      *> whole-years Age field, so an applicant who turns 18 the week
+      *> before the election (or on election day itself) is no longer
+      *> wrongly flagged CantVote.
+      *>----------------------------------------------------------------
+       2057-DETERMINE-VOTE-ELIGIBILITY.
+           COMPUTE EligibilityCutoffYear = AsOfElectionYear - 18
+           MOVE AsOfElectionMonthDay TO EligibilityCutoffMonthDay
+           IF ApplicantDob NOT = 0
+               AND ApplicantDob <= EligibilityCutoffDate
                SET CanVote TO TRUE
+               ADD 1 TO CanVoteCount
+           ELSE
+               SET CantVote TO TRUE
+               ADD 1 TO CantVoteCount
+           END-IF
+           .
+       2057-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2058-WRITE-VOTER-ROLL - extract every applicant who is
+      *> eligible to vote as of the election date onto the roll we
+      *> hand to the registrar.
+      *>----------------------------------------------------------------
+       2058-WRITE-VOTER-ROLL.
+           MOVE ApplicantId TO VrApplicantId
+           MOVE ApplicantDob TO VrDob
+           MOVE AsOfElectionDate TO VrAsOfElectionDate
+           WRITE VoterRollRecord
+           .
+       2058-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2060-WRITE-EXCEPTION - route a rejected applicant record to
+      *> the exception file with its reason code for hand review.
+      *>----------------------------------------------------------------
+       2060-WRITE-EXCEPTION.
+           MOVE SPACES TO ExceptionRecord
+           MOVE ApplicantId TO ExcApplicantId
+           MOVE ApplicantExcReasonCode TO ExcReasonCode
+           MOVE ApplicantExcReasonText TO ExcReasonText
+           WRITE ExceptionRecord
+           .
+       2060-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2100-READ-APPLICANT - single read of the next applicant
+      *> record; AT END sets the loop-control 88-level.
+      *>----------------------------------------------------------------
+       2100-READ-APPLICANT.
+           READ APPLICANT-FILE
+               AT END
+                   SET NoMoreApplicants TO TRUE
+               NOT AT END
+                   ADD 1 TO ApplicantRecordCount
+           END-READ
+           .
+       2100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 2200-WRITE-REPORT-LINE - format one print-image detail line
+      *> for the daily eligibility report.
+      *>----------------------------------------------------------------
+       2200-WRITE-REPORT-LINE.
+           MOVE ApplicantId TO RptApplicantId
+           MOVE Age TO RptAge
+           MOVE Grade TO RptGrade
+           IF CanVote
+               MOVE "CAN VOTE" TO RptVoteStatus
            ELSE
-                SET CantVote TO TRUE
+               MOVE "CANNOT VOTE" TO RptVoteStatus
            END-IF
-           DISPLAY "Vote " CANVOTEFLAG
+           WRITE ReportRecord FROM ReportDetailLine
+           .
+       2200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 3000-PROCESS-TEST-NUMBERS - classify every ID number on the
+      *> ID-NUMBER-FILE feed; the old one-digit-at-a-time console
+      *> ACCEPT is gone now that reconciliation needs the real
+      *> multi-digit ID-suffix and check-digit values, not a novelty
+      *> single character.
+      *>----------------------------------------------------------------
+       3000-PROCESS-TEST-NUMBERS.
+           OPEN INPUT ID-NUMBER-FILE
+           PERFORM 3100-READ-ID-NUMBER THRU 3100-EXIT
+           PERFORM 3010-PROCESS-ONE-ID-NUMBER THRU 3010-EXIT
+               UNTIL NoMoreIdNumbers
+           CLOSE ID-NUMBER-FILE
+           .
+       3000-EXIT.
+           EXIT.
 
-           DISPLAY "Enter Single Number or X to Exit: "
-           ACCEPT TESTNUMBER
-           PERFORM UNTIL NOT ANumber
+      *>----------------------------------------------------------------
+      *> 3010-PROCESS-ONE-ID-NUMBER - validate one ID number, classify
+      *> it if it is good, and move on to the next one.
+      *>----------------------------------------------------------------
+       3010-PROCESS-ONE-ID-NUMBER.
+           PERFORM 3020-VALIDATE-ID-NUMBER THRU 3020-EXIT
+           MOVE "TESTNUMBER" TO AuditDeterminationType
+           MOVE IdNumberId TO AuditRecordId
+           MOVE IdNumberValue TO AuditNumericDisplay
+           MOVE AuditNumericDisplay TO AuditInputValue
+           IF IdNumberIsInvalid
+               PERFORM 3030-WRITE-ID-EXCEPTION THRU 3030-EXIT
+               MOVE "VALIDATION-REJECT" TO AuditBranchFired
+               MOVE IdNumberExcReasonCode TO AuditOutcome
+           ELSE
+               MOVE IdNumberValue TO TestNumberValue
+               PERFORM 3050-CLASSIFY-TEST-NUMBER THRU 3050-EXIT
                EVALUATE TRUE
-                   WHEN IsPrime DISPLAY "Prime"
-                   WHEN IsOdd DISPLAY "Odd"
-                   WHEN IsEven DISPLAY "Even"
-                   WHEN LessThan5 DISPLAY "Less than 5"
-                   WHEN OTHER DISPLAY "Default Action"
-                END-EVALUATE
-                ACCEPT TESTNUMBER
-           END-PERFORM
+                   WHEN TestNumberIsPrime
+                       DISPLAY "Prime"
+                       ADD 1 TO TestPrimeCount
+                       MOVE "PRIME" TO AuditBranchFired
+                   WHEN TestNumberIsOdd
+                       DISPLAY "Odd"
+                       ADD 1 TO TestOddCount
+                       MOVE "ODD" TO AuditBranchFired
+                   WHEN TestNumberIsEven
+                       DISPLAY "Even"
+                       ADD 1 TO TestEvenCount
+                       MOVE "EVEN" TO AuditBranchFired
+                   WHEN TestNumberIsLessThan5
+                       DISPLAY "Less than 5"
+                       ADD 1 TO TestLessThan5Count
+                       MOVE "LESS-THAN-5" TO AuditBranchFired
+                   WHEN OTHER
+                       DISPLAY "Default Action"
+                       MOVE "DEFAULT" TO AuditBranchFired
+               END-EVALUATE
+               MOVE AuditBranchFired TO AuditOutcome
+           END-IF
+           PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           PERFORM 3100-READ-ID-NUMBER THRU 3100-EXIT
+           .
+       3010-EXIT.
+           EXIT.
 
-           STOP RUN.
+      *>----------------------------------------------------------------
+      *> 3020-VALIDATE-ID-NUMBER - guard the ID number coming off the
+      *> file feed before it drives the classifier, the same way
+      *> 2050-VALIDATE-APPLICANT guards the Age field.
+      *>----------------------------------------------------------------
+       3020-VALIDATE-ID-NUMBER.
+           SET IdNumberIsValid TO TRUE
+           MOVE SPACES TO IdNumberExcReasonCode
+           MOVE SPACES TO IdNumberExcReasonText
+
+           IF IdNumberValue IS NOT NUMERIC
+               SET IdNumberIsInvalid TO TRUE
+               MOVE "E003" TO IdNumberExcReasonCode
+               MOVE "TESTNUMBER IS NOT NUMERIC" TO IdNumberExcReasonText
+           END-IF
+           .
+       3020-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 3030-WRITE-ID-EXCEPTION - route a rejected ID number to the
+      *> same exception file the applicant feed uses.
+      *>----------------------------------------------------------------
+       3030-WRITE-ID-EXCEPTION.
+           MOVE SPACES TO ExceptionRecord
+           MOVE IdNumberId TO ExcApplicantId
+           MOVE IdNumberExcReasonCode TO ExcReasonCode
+           MOVE IdNumberExcReasonText TO ExcReasonText
+           WRITE ExceptionRecord
+           .
+       3030-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 3050-CLASSIFY-TEST-NUMBER - real primality/odd/even/less-than-5
+      *> logic against the multi-digit value, replacing the old single
+      *> character 88-level table.
+      *>----------------------------------------------------------------
+       3050-CLASSIFY-TEST-NUMBER.
+           MOVE "N" TO TestNumberOddSwitch
+           MOVE "N" TO TestNumberEvenSwitch
+           MOVE "N" TO TestNumberLessThan5Switch
+
+           IF TestNumberValue < 5
+               SET TestNumberIsLessThan5 TO TRUE
+           END-IF
+
+           DIVIDE TestNumberValue BY 2 GIVING TestDivideQuotient
+               REMAINDER TestDivideRemainder
+           IF TestDivideRemainder = 0
+               SET TestNumberIsEven TO TRUE
+           ELSE
+               SET TestNumberIsOdd TO TRUE
+           END-IF
+
+           PERFORM 3060-CHECK-PRIME THRU 3060-EXIT
+           .
+       3050-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 3060-CHECK-PRIME - a number under 2 is never prime; otherwise
+      *> trial-divide by every whole number up to its square root,
+      *> stopping the first time a divisor is found.
+      *>----------------------------------------------------------------
+       3060-CHECK-PRIME.
+           IF TestNumberValue < 2
+               MOVE "N" TO TestNumberPrimeSwitch
+           ELSE
+               MOVE "Y" TO TestNumberPrimeSwitch
+               PERFORM 3070-CHECK-DIVISOR THRU 3070-EXIT
+                   VARYING TestDivisor FROM 2 BY 1
+                   UNTIL (TestDivisor * TestDivisor > TestNumberValue)
+                       OR NOT TestNumberIsPrime
+           END-IF
+           .
+       3060-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 3070-CHECK-DIVISOR - disprove primality the moment a divisor
+      *> with a zero remainder turns up.
+      *>----------------------------------------------------------------
+       3070-CHECK-DIVISOR.
+           DIVIDE TestNumberValue BY TestDivisor GIVING TestDivideQuotient
+               REMAINDER TestDivideRemainder
+           IF TestDivideRemainder = 0
+               MOVE "N" TO TestNumberPrimeSwitch
+           END-IF
+           .
+       3070-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 3100-READ-ID-NUMBER - AT END driven read of the ID-NUMBER-FILE
+      *> feed, the same pattern as 2100-READ-APPLICANT.
+      *>----------------------------------------------------------------
+       3100-READ-ID-NUMBER.
+           READ ID-NUMBER-FILE
+               AT END
+                   SET NoMoreIdNumbers TO TRUE
+           END-READ
+           .
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 4000-PROCESS-SCORES - read the student-score feed and use the
+      *> PassingScore class condition to tally pass/fail counts.
+      *>----------------------------------------------------------------
+       4000-PROCESS-SCORES.
+           OPEN INPUT SCORE-FILE
+           PERFORM 4100-READ-SCORE THRU 4100-EXIT
+           PERFORM 4200-CLASSIFY-SCORE
+               THRU 4200-EXIT
+               UNTIL NoMoreScores
+           CLOSE SCORE-FILE
+           DISPLAY "Score Pass Count " ScorePassCount
+           DISPLAY "Score Fail Count " ScoreFailCount
+           .
+       4000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 4100-READ-SCORE - single read of the next student-score
+      *> record; AT END sets the loop-control 88-level.
+      *>----------------------------------------------------------------
+       4100-READ-SCORE.
+           READ SCORE-FILE
+               AT END
+                   SET NoMoreScores TO TRUE
+           END-READ
+           .
+       4100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 4200-CLASSIFY-SCORE - IF Score IS PassingScore, per the
+      *> SPECIAL-NAMES class condition, drives the pass/fail tally.
+      *>----------------------------------------------------------------
+       4200-CLASSIFY-SCORE.
+           MOVE ScoreValue TO Score
+           IF Score IS PassingScore
+               ADD 1 TO ScorePassCount
+               DISPLAY "Score Pass " ScoreApplicantId
+               MOVE "PASSING-SCORE" TO AuditBranchFired
+               MOVE "PASS" TO AuditOutcome
+           ELSE
+               ADD 1 TO ScoreFailCount
+               DISPLAY "Score Fail " ScoreApplicantId
+               MOVE "FAILING-SCORE" TO AuditBranchFired
+               MOVE "FAIL" TO AuditOutcome
+           END-IF
+           MOVE "SCORE" TO AuditDeterminationType
+           MOVE ScoreApplicantId TO AuditRecordId
+           MOVE Score TO AuditInputValue
+           PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           PERFORM 4100-READ-SCORE THRU 4100-EXIT
+           .
+       4200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 8000-WRITE-AUDIT-RECORD - permanent record of one eligibility
+      *> determination: which input drove it, which branch fired, and
+      *> what the outcome was, stamped with this run's date/time.  Any
+      *> paragraph that makes a determination stages
+      *> AuditDeterminationType/AuditRecordId/AuditInputValue/
+      *> AuditBranchFired/AuditOutcome and performs this paragraph.
+      *>----------------------------------------------------------------
+       8000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AuditRecord
+           MOVE AuditRunTimestamp TO AudTimestamp
+           MOVE AuditDeterminationType TO AudDeterminationType
+           MOVE AuditRecordId TO AudRecordId
+           MOVE AuditInputValue TO AudInputValue
+           MOVE AuditBranchFired TO AudBranchFired
+           MOVE AuditOutcome TO AudOutcome
+           MOVE AuditDob TO AudDob
+           MOVE AuditAsOfElectionDate TO AudAsOfElectionDate
+           MOVE AuditGrade TO AudGrade
+           WRITE AuditRecord
+           MOVE 0 TO AuditDob
+           MOVE 0 TO AuditAsOfElectionDate
+           MOVE 0 TO AuditGrade
+           .
+       8000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 9000-TERMINATE-RUN - write the control-total trailer and close
+      *> the applicant file at end of run.
+      *>----------------------------------------------------------------
+       9000-TERMINATE-RUN.
+           PERFORM 9050-WRITE-CONTROL-TOTALS THRU 9050-EXIT
+           CLOSE APPLICANT-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE RESTART-FILE
+           CLOSE VOTER-ROLL-FILE
+           CLOSE AUDIT-FILE
+           .
+       9000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 9050-WRITE-CONTROL-TOTALS - summarize the run onto the back of
+      *> the eligibility report so the daily count can be reconciled
+      *> without having to grep console output by hand.
+      *>----------------------------------------------------------------
+       9050-WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO ReportTrailerLine
+           STRING "CONTROL TOTALS" DELIMITED BY SIZE
+               INTO ReportTrailerLine
+           WRITE ReportRecord FROM ReportTrailerLine
+
+           MOVE SPACES TO ReportTrailerLine
+           MOVE ApplicantRecordCount TO TrailerCountDisplay
+           STRING "TOTAL APPLICANTS READ . . . . " DELIMITED BY SIZE
+               TrailerCountDisplay DELIMITED BY SIZE
+               INTO ReportTrailerLine
+           WRITE ReportRecord FROM ReportTrailerLine
+
+           MOVE SPACES TO ReportTrailerLine
+           MOVE CanVoteCount TO TrailerCountDisplay
+           STRING "CAN VOTE . . . . . . . . . . . " DELIMITED BY SIZE
+               TrailerCountDisplay DELIMITED BY SIZE
+               INTO ReportTrailerLine
+           WRITE ReportRecord FROM ReportTrailerLine
+
+           MOVE SPACES TO ReportTrailerLine
+           MOVE CantVoteCount TO TrailerCountDisplay
+           STRING "CANNOT VOTE . . . . . . . . . " DELIMITED BY SIZE
+               TrailerCountDisplay DELIMITED BY SIZE
+               INTO ReportTrailerLine
+           WRITE ReportRecord FROM ReportTrailerLine
+
+           PERFORM 9060-WRITE-GRADE-COUNT THRU 9060-EXIT
+               VARYING GradeCountIdx FROM 1 BY 1
+               UNTIL GradeCountIdx > 20
+
+           MOVE SPACES TO ReportTrailerLine
+           MOVE TestPrimeCount TO TrailerCountDisplay
+           STRING "TESTNUMBER PRIME . . . . . . . " DELIMITED BY SIZE
+               TrailerCountDisplay DELIMITED BY SIZE
+               INTO ReportTrailerLine
+           WRITE ReportRecord FROM ReportTrailerLine
+
+           MOVE SPACES TO ReportTrailerLine
+           MOVE TestOddCount TO TrailerCountDisplay
+           STRING "TESTNUMBER ODD . . . . . . . . " DELIMITED BY SIZE
+               TrailerCountDisplay DELIMITED BY SIZE
+               INTO ReportTrailerLine
+           WRITE ReportRecord FROM ReportTrailerLine
+
+           MOVE SPACES TO ReportTrailerLine
+           MOVE TestEvenCount TO TrailerCountDisplay
+           STRING "TESTNUMBER EVEN . . . . . . . " DELIMITED BY SIZE
+               TrailerCountDisplay DELIMITED BY SIZE
+               INTO ReportTrailerLine
+           WRITE ReportRecord FROM ReportTrailerLine
+
+           MOVE SPACES TO ReportTrailerLine
+           MOVE TestLessThan5Count TO TrailerCountDisplay
+           STRING "TESTNUMBER LESS THAN 5 . . . . " DELIMITED BY SIZE
+               TrailerCountDisplay DELIMITED BY SIZE
+               INTO ReportTrailerLine
+           WRITE ReportRecord FROM ReportTrailerLine
+           .
+       9050-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------
+      *> 9060-WRITE-GRADE-COUNT - emit one control-total line per grade
+      *> level that actually had applicants placed into it.
+      *>----------------------------------------------------------------
+       9060-WRITE-GRADE-COUNT.
+           IF GradeCountEntry(GradeCountIdx) > 0
+               COMPUTE GradeLevelDisplay = GradeCountIdx - 1
+               MOVE GradeCountEntry(GradeCountIdx) TO TrailerCountDisplay
+               MOVE SPACES TO ReportTrailerLine
+               STRING "GRADE " DELIMITED BY SIZE
+                   GradeLevelDisplay DELIMITED BY SIZE
+                   " . . . . . . . . . . . . . . " DELIMITED BY SIZE
+                   TrailerCountDisplay DELIMITED BY SIZE
+                   INTO ReportTrailerLine
+               WRITE ReportRecord FROM ReportTrailerLine
+           END-IF
+           .
+       9060-EXIT.
+           EXIT.
